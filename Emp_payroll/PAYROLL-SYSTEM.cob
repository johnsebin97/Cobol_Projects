@@ -1,7 +1,87 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYROLL-SYSTEM.
        AUTHOR. CLAUDE.
-       
+      *>
+      *> MODIFICATION HISTORY
+      *>   2026-08-08  Added year-to-date accumulation via the
+      *>               indexed YTD-MASTER file.
+      *>   2026-08-08  Added EMPLOYEE.CTL control-total reconciliation.
+      *>   2026-08-08  Added signed hours and the ADJUSTMENT record
+      *>               type for correcting/voiding a prior period.
+      *>   2026-08-08  Added EMP-DEPT and department subtotals on
+      *>               PAYROLL.RPT (EMPLOYEE-FILE assumed presorted
+      *>               by EMP-DEPT).
+      *>   2026-08-08  Added CHECKPOINT.CTL restart capability for
+      *>               large EMPLOYEE-FILE runs.
+      *>   2026-08-08  Replaced the flat tax rate with graduated
+      *>               brackets keyed by EMP-FILING-STATUS.
+      *>   2026-08-08  Added the DEDUCTIONS-FILE subsystem; pretax
+      *>               deductions now reduce taxable gross ahead of
+      *>               212-COMPUTE-TAX and posttax deductions reduce
+      *>               WS-NET-PAY. PAYROLL.RPT widened to 132 bytes
+      *>               to itemize the pretax/posttax deduction totals
+      *>               alongside the existing columns.
+      *>   2026-08-08  Gave FULLTIME and PARTTIME employees separate
+      *>               overtime thresholds and added a full-time vs
+      *>               part-time headcount/gross summary to PAYROLL.RPT.
+      *>   2026-08-08  Added 205-EDIT-RECORD, flagging out-of-range
+      *>               EMP-HOURS or a zero EMP-RATE to a new
+      *>               EXCEPTIONS.RPT file ahead of 210-CALCULATE-PAY.
+      *>   2026-08-08  Added EMP-ROUTING-NUMBER/EMP-ACCOUNT-NUMBER and
+      *>               225-GENERATE-ACH-RECORD, writing a NACHA-style
+      *>               entry detail record per non-adjustment employee
+      *>               to NACHA-EXPORT for direct deposit.
+      *>   2026-08-08  Review fixes: CHECKPOINT.CTL with a zero record
+      *>               count no longer triggers a restart; the running
+      *>               department/grand/type totals are now checkpointed
+      *>               so a resumed run doesn't under-report them;
+      *>               DEDUCTIONS-FILE is loaded into a table keyed by
+      *>               EMP-ID instead of a sort-order-dependent merge, so
+      *>               it no longer depends on EMPLOYEE-FILE being in
+      *>               EMP-ID order; 205-EDIT-RECORD now only runs for
+      *>               records actually (re)emitted this run so a
+      *>               restart doesn't duplicate EXCEPTIONS.RPT lines;
+      *>               the NACHA export is staged to NACHA.TMP during
+      *>               the run and only published to NACHA.DAT after
+      *>               250-VALIDATE-TOTALS passes; and a negative
+      *>               taxable gross (from an over-deducted or negative-
+      *>               hours ADJUSTMENT record) no longer produces a
+      *>               negative "refund" tax.
+      *>   2026-08-08  Review fixes, round 2: YTD-MASTER-FILE, EMPLOYEE.CTL,
+      *>               and DEDUCTIONS-FILE no longer abend on a missing
+      *>               file (first-ever run, archived control totals, or a
+      *>               site with no deductions configured); a completed OR
+      *>               abended run now resets CHECKPOINT.CTL so a corrected
+      *>               rerun after an out-of-balance abend starts fresh
+      *>               instead of being mistaken for a restart; 205-EDIT-
+      *>               RECORD now runs ahead of 210-CALCULATE-PAY again
+      *>               (still skipped on a restart fast-forward); a
+      *>               negative-net-pay employee is excluded from the
+      *>               (unsigned) NACHA export rather than submitted as a
+      *>               positive deposit; the department/grand-total/type-
+      *>               summary currency fields are widened to match
+      *>               WS-CTL-DISPLAY so a total over $99,999.99 no longer
+      *>               truncates; EMP-HOURS now carries its sign as a
+      *>               separate trailing character so a correcting entry's
+      *>               negative hours are plain text in EMPLOYEE.DAT; and
+      *>               205-EDIT-RECORD/225-GENERATE-ACH-RECORD no longer
+      *>               use GO TO to skip ADJUSTMENT records.
+      *>   2026-08-08  Review fixes, round 3: a run against a site with no
+      *>               EMPLOYEE.CTL now skips 250-VALIDATE-TOTALS's balance
+      *>               check entirely instead of comparing the actual
+      *>               count/gross against a phantom zero and abending
+      *>               every time; CHECKPOINT.CTL now records whether the
+      *>               trailing department/grand/type summary was already
+      *>               printed, so a run killed between the last record's
+      *>               checkpoint and the final reset no longer duplicates
+      *>               that summary on PAYROLL.RPT when restarted; a
+      *>               DEDUCTIONS-FILE deeper than WS-DEDUCTION-TABLE's
+      *>               500-entry capacity now abends 108-LOAD-DEDUCTIONS-
+      *>               TABLE instead of silently dropping the overflow
+      *>               entries; and the department subtotal label trims
+      *>               EMP-DEPT before stringing it in so short department
+      *>               codes no longer leave a run of embedded blanks.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -9,7 +89,25 @@ IDENTIFICATION DIVISION.
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PAYROLL-REPORT ASSIGN TO "PAYROLL.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT OPTIONAL CONTROL-TOTAL-FILE ASSIGN TO "EMPLOYEE.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT OPTIONAL DEDUCTIONS-FILE ASSIGN TO "DEDUCTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTIONS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NACHA-EXPORT-FILE ASSIGN TO "NACHA.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NACHA-FINAL-FILE ASSIGN TO "NACHA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-MASTER-FILE ASSIGN TO "YTD-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
@@ -17,35 +115,245 @@ IDENTIFICATION DIVISION.
            05 EMP-ID              PIC 9(5).
            05 EMP-NAME            PIC X(30).
            05 EMP-RATE            PIC 9(3)V99.
-           05 EMP-HOURS           PIC 9(3)V99.
+           05 EMP-HOURS           PIC S9(3)V99
+               SIGN IS TRAILING SEPARATE CHARACTER.
            05 EMP-TYPE            PIC X.
                88 FULLTIME        VALUE "F".
                88 PARTTIME        VALUE "P".
-       
+               88 ADJUSTMENT      VALUE "A".
+           05 EMP-DEPT             PIC X(10).
+           05 EMP-FILING-STATUS    PIC X.
+               88 FILING-SINGLE    VALUE "S".
+               88 FILING-MARRIED   VALUE "M".
+               88 FILING-HOH       VALUE "H".
+           05 EMP-ROUTING-NUMBER.
+               10 EMP-ROUTING-DFI         PIC 9(8).
+               10 EMP-ROUTING-CHECK-DIGIT PIC 9(1).
+           05 EMP-ACCOUNT-NUMBER   PIC X(17).
+
        FD PAYROLL-REPORT.
-       01 REPORT-LINE             PIC X(80).
-       
+       01 REPORT-LINE             PIC X(132).
+
+       FD CONTROL-TOTAL-FILE.
+       01 CONTROL-TOTAL-RECORD.
+           05 CTL-RECORD-COUNT    PIC 9(7).
+           05 CTL-GROSS-TOTAL     PIC 9(9)V99.
+
+      *>----------------------------------------------------------------
+      *> CKPT-RECORD-COUNT of ZERO means "no restart in progress" (see
+      *> 105-CHECK-RESTART); a completed run rewrites the record with a
+      *> zero count instead of deleting the file. The department/grand/
+      *> type running totals are carried here too so a resumed run
+      *> doesn't under-report the portion of the file already processed
+      *> before the crash. CKPT-SUMMARY-PRINTED guards against a kill
+      *> between the last data record and 245-RESET-CHECKPOINT (e.g.
+      *> during the trailing summary or 250-VALIDATE-TOTALS) causing a
+      *> restart to reprint a duplicate department/grand/type summary
+      *> block at the tail of PAYROLL.RPT.
+      *>----------------------------------------------------------------
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-RECORD-COUNT   PIC 9(7).
+           05 CKPT-LAST-EMP-ID    PIC 9(5).
+           05 CKPT-PREV-DEPT      PIC X(10).
+           05 CKPT-DEPT-GROSS     PIC S9(9)V99.
+           05 CKPT-DEPT-TAX       PIC S9(9)V99.
+           05 CKPT-DEPT-NET       PIC S9(9)V99.
+           05 CKPT-GRAND-GROSS    PIC S9(9)V99.
+           05 CKPT-GRAND-TAX      PIC S9(9)V99.
+           05 CKPT-GRAND-NET      PIC S9(9)V99.
+           05 CKPT-FIRST-RECORD   PIC X.
+           05 CKPT-FT-COUNT       PIC 9(7).
+           05 CKPT-FT-GROSS       PIC S9(9)V99.
+           05 CKPT-PT-COUNT       PIC 9(7).
+           05 CKPT-PT-GROSS       PIC S9(9)V99.
+           05 CKPT-SUMMARY-PRINTED PIC X.
+
+       FD DEDUCTIONS-FILE.
+       01 DEDUCTIONS-RECORD.
+           05 DED-EMP-ID           PIC 9(5).
+           05 DED-CODE             PIC X(4).
+           05 DED-TYPE-CODE        PIC X.
+               88 DED-PRETAX       VALUE "P".
+               88 DED-POSTTAX      VALUE "T".
+           05 DED-AMOUNT           PIC 9(5)V99.
+           05 DED-DESCRIPTION      PIC X(15).
+
+       FD EXCEPTIONS-FILE.
+       01 EXCEPTION-LINE          PIC X(132).
+
+      *>----------------------------------------------------------------
+      *> NACHA-EXPORT-FILE (NACHA.TMP) is a staging file: one 94-byte
+      *> NACHA-style entry detail record per non-adjustment employee is
+      *> written here as the run progresses. It is only published to
+      *> NACHA-FINAL-FILE (NACHA.DAT), the file a downstream bank feed
+      *> actually reads, by 260-PUBLISH-NACHA-EXPORT once
+      *> 250-VALIDATE-TOTALS has confirmed the run balances - an
+      *> out-of-balance run never updates NACHA.DAT.
+      *>----------------------------------------------------------------
+       FD NACHA-EXPORT-FILE.
+       01 NACHA-EXPORT-RECORD.
+           05 NACHA-RECORD-TYPE       PIC X(1).
+           05 NACHA-TRANSACTION-CODE  PIC X(2).
+           05 NACHA-RECEIVING-DFI-ID  PIC 9(8).
+           05 NACHA-CHECK-DIGIT       PIC 9(1).
+           05 NACHA-DFI-ACCOUNT-NUM   PIC X(17).
+           05 NACHA-AMOUNT            PIC 9(8)V99.
+           05 NACHA-INDIVIDUAL-ID     PIC X(15).
+           05 NACHA-INDIVIDUAL-NAME   PIC X(22).
+           05 NACHA-DISCRETIONARY-DATA PIC X(2).
+           05 NACHA-ADDENDA-INDICATOR PIC X(1).
+           05 NACHA-TRACE-NUMBER.
+               10 NACHA-TRACE-DFI      PIC 9(8).
+               10 NACHA-TRACE-SEQUENCE PIC 9(7).
+
+       FD NACHA-FINAL-FILE.
+       01 NACHA-FINAL-RECORD          PIC X(94).
+
+       FD YTD-MASTER-FILE.
+       01 YTD-MASTER-RECORD.
+           05 YTD-EMP-ID          PIC 9(5).
+           05 YTD-GROSS           PIC S9(9)V99.
+           05 YTD-TAX             PIC S9(9)V99.
+           05 YTD-NET             PIC S9(9)V99.
+
        WORKING-STORAGE SECTION.
        01 WS-FLAGS.
            05 EOF-FLAG            PIC X VALUE 'N'.
                88 EOF             VALUE 'Y'.
-       
+           05 WS-YTD-STATUS       PIC XX VALUE SPACES.
+               88 WS-YTD-NOT-FOUND VALUE "35".
+
+       01 WS-RESTART-INFO.
+           05 WS-CKPT-FILE-STATUS PIC XX VALUE SPACES.
+               88 WS-CKPT-NOT-FOUND VALUE "35".
+           05 WS-RESTART-FLAG     PIC X VALUE 'N'.
+               88 RESTART-RUN     VALUE 'Y'.
+           05 WS-CKPT-COUNT       PIC 9(7) VALUE ZERO.
+           05 WS-CKPT-LAST-ID     PIC 9(5) VALUE ZERO.
+           05 WS-RECORDS-READ     PIC 9(7) VALUE ZERO.
+
+       01 WS-DEDUCTION-INFO.
+           05 WS-DED-EOF          PIC X VALUE 'N'.
+               88 DED-EOF         VALUE 'Y'.
+           05 WS-PRETAX-TOTAL     PIC S9(5)V99 VALUE ZERO.
+           05 WS-POSTTAX-TOTAL    PIC S9(5)V99 VALUE ZERO.
+
+      *>----------------------------------------------------------------
+      *> WS-DEDUCTION-TABLE holds the whole of DEDUCTIONS-FILE, loaded
+      *> once by 108-LOAD-DEDUCTIONS-TABLE, so 215-APPLY-DEDUCTIONS can
+      *> look an employee's deductions up by EMP-ID regardless of what
+      *> order EMPLOYEE-FILE is read in (e.g. presorted by EMP-DEPT for
+      *> the department subtotals).
+      *>----------------------------------------------------------------
+       01 WS-DEDUCTION-TABLE.
+           05 WS-DED-COUNT         PIC 9(5) VALUE ZERO.
+           05 WS-DED-ENTRY OCCURS 500 TIMES INDEXED BY WS-DED-IDX.
+               10 WS-DED-TBL-EMP-ID      PIC 9(5).
+               10 WS-DED-TBL-TYPE-CODE   PIC X.
+                   88 WS-DED-TBL-PRETAX  VALUE "P".
+                   88 WS-DED-TBL-POSTTAX VALUE "T".
+               10 WS-DED-TBL-AMOUNT      PIC 9(5)V99.
+
+       01 WS-NACHA-COPY-FLAGS.
+           05 WS-NACHA-COPY-FLAG   PIC X VALUE 'N'.
+               88 NACHA-COPY-EOF   VALUE 'Y'.
+
+       01 WS-CONTROL-TOTALS.
+           05 WS-ACTUAL-COUNT     PIC 9(7) VALUE ZERO.
+           05 WS-ACTUAL-GROSS     PIC S9(9)V99 VALUE ZERO.
+           05 WS-EXPECTED-COUNT   PIC 9(7) VALUE ZERO.
+           05 WS-EXPECTED-GROSS   PIC S9(9)V99 VALUE ZERO.
+           05 WS-OUT-OF-BALANCE   PIC X VALUE 'N'.
+               88 OUT-OF-BALANCE  VALUE 'Y'.
+           05 WS-CTL-PRESENT-FLAG PIC X VALUE 'N'.
+               88 WS-CTL-PRESENT  VALUE 'Y'.
+
+       01 WS-CTL-DISPLAY.
+           05 WS-DISP-EXPECTED-COUNT  PIC ZZZZZZ9.
+           05 WS-DISP-ACTUAL-COUNT    PIC ZZZZZZ9.
+           05 WS-DISP-EXPECTED-GROSS  PIC $,$$$,$$9.99-.
+           05 WS-DISP-ACTUAL-GROSS    PIC $,$$$,$$9.99-.
+
+       01 WS-TYPE-TOTALS.
+           05 WS-FT-COUNT          PIC 9(7) VALUE ZERO.
+           05 WS-FT-GROSS          PIC S9(9)V99 VALUE ZERO.
+           05 WS-PT-COUNT          PIC 9(7) VALUE ZERO.
+           05 WS-PT-GROSS          PIC S9(9)V99 VALUE ZERO.
+
+       01 WS-TYPE-SUMMARY-LINE.
+           05 TSUM-LABEL            PIC X(28).
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 TSUM-COUNT            PIC ZZZZZZ9.
+           05 FILLER                PIC X(6) VALUE SPACES.
+           05 TSUM-GROSS            PIC $,$$$,$$9.99-.
+
+       01 WS-DEPT-TOTALS.
+           05 WS-PREV-DEPT         PIC X(10) VALUE SPACES.
+           05 WS-DEPT-GROSS        PIC S9(9)V99 VALUE ZERO.
+           05 WS-DEPT-TAX          PIC S9(9)V99 VALUE ZERO.
+           05 WS-DEPT-NET          PIC S9(9)V99 VALUE ZERO.
+           05 WS-GRAND-GROSS       PIC S9(9)V99 VALUE ZERO.
+           05 WS-GRAND-TAX         PIC S9(9)V99 VALUE ZERO.
+           05 WS-GRAND-NET         PIC S9(9)V99 VALUE ZERO.
+           05 WS-FIRST-RECORD      PIC X VALUE 'Y'.
+               88 FIRST-RECORD     VALUE 'Y'.
+           05 WS-SUMMARY-PRINTED   PIC X VALUE 'N'.
+               88 SUMMARY-PRINTED  VALUE 'Y'.
+
+       01 WS-SUBTOTAL-LINE.
+           05 SUB-LABEL             PIC X(24).
+           05 FILLER                PIC X(6) VALUE SPACES.
+           05 SUB-GROSS             PIC $,$$$,$$9.99-.
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 SUB-TAX               PIC $,$$$,$$9.99-.
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 SUB-NET               PIC $,$$$,$$9.99-.
+
        01 WS-CALCULATIONS.
-           05 WS-REGULAR-PAY      PIC 9(7)V99.
-           05 WS-OVERTIME-PAY     PIC 9(7)V99.
-           05 WS-GROSS-PAY        PIC 9(7)V99.
-           05 WS-TAX              PIC 9(7)V99.
-           05 WS-NET-PAY          PIC 9(7)V99.
-       
+           05 WS-REGULAR-PAY      PIC S9(7)V99.
+           05 WS-OVERTIME-PAY     PIC S9(7)V99.
+           05 WS-OT-THRESHOLD     PIC 99.
+           05 WS-GROSS-PAY        PIC S9(7)V99.
+           05 WS-TAXABLE-GROSS    PIC S9(7)V99.
+           05 WS-TAX              PIC S9(7)V99.
+           05 WS-NET-PAY          PIC S9(7)V99.
+
        01 WS-CONSTANTS.
-           05 WS-TAX-RATE         PIC V99 VALUE 0.20.
-           05 WS-OVERTIME-RATE    PIC V99 VALUE 1.50.
-           05 WS-REGULAR-HOURS    PIC 99 VALUE 40.
-       
+           05 WS-OVERTIME-RATE      PIC V99 VALUE 1.50.
+           05 WS-FT-REGULAR-HOURS   PIC 99 VALUE 40.
+           05 WS-PT-REGULAR-HOURS   PIC 99 VALUE 20.
+           05 WS-MAX-HOURS          PIC 999 VALUE 80.
+
+      *>----------------------------------------------------------------
+      *> Graduated withholding-tax brackets, one row of four brackets
+      *> per filing status (1=SINGLE, 2=MARRIED, 3=HEAD-OF-HOUSEHOLD).
+      *> Loaded by 106-LOAD-TAX-TABLE at start-up; consulted by
+      *> 212-COMPUTE-TAX.
+      *>----------------------------------------------------------------
+       01 WS-TAX-TABLE.
+           05 WS-STATUS-BRACKETS OCCURS 3 TIMES INDEXED BY WS-STAT-IDX.
+               10 WS-BRACKET OCCURS 4 TIMES INDEXED BY WS-BRK-IDX.
+                   15 WS-BRK-LOWER-LIMIT  PIC 9(7)V99.
+                   15 WS-BRK-UPPER-LIMIT  PIC 9(7)V99.
+                   15 WS-BRK-RATE         PIC V999.
+                   15 WS-BRK-BASE-TAX     PIC 9(7)V99.
+
+       01 WS-EXCEPTION-HEADER.
+           05 FILLER              PIC X(132) VALUE
+           "EMP-ID  NAME                  REASON".
+
+       01 WS-EXCEPTION-LINE.
+           05 EXC-EMP-ID           PIC 9(5).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 EXC-EMP-NAME         PIC X(20).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 EXC-REASON           PIC X(40).
+
        01 WS-REPORT-HEADER.
-           05 FILLER              PIC X(80) VALUE
-           "EMP-ID  NAME                  RATE   HOURS    GROSS      TAX     NET".
-       
+           05 FILLER              PIC X(132) VALUE
+           "EMP-ID  NAME                  RATE   HOURS    GROSS      TAX     NET       PRETAX-DED  POSTTAX-DED".
+
        01 WS-REPORT-LINE.
            05 RPT-EMP-ID          PIC 9(5).
            05 FILLER              PIC X(2) VALUE SPACES.
@@ -53,48 +361,373 @@ IDENTIFICATION DIVISION.
            05 FILLER              PIC X(2) VALUE SPACES.
            05 RPT-EMP-RATE        PIC $$$9.99.
            05 FILLER              PIC X(2) VALUE SPACES.
-           05 RPT-EMP-HOURS       PIC 999.99.
+           05 RPT-EMP-HOURS       PIC ---9.99.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 RPT-GROSS-PAY       PIC $$,$$9.99-.
            05 FILLER              PIC X(2) VALUE SPACES.
-           05 RPT-GROSS-PAY       PIC $$,$$9.99.
+           05 RPT-TAX             PIC $$,$$9.99-.
            05 FILLER              PIC X(2) VALUE SPACES.
-           05 RPT-TAX             PIC $$,$$9.99.
+           05 RPT-NET-PAY         PIC $$,$$9.99-.
            05 FILLER              PIC X(2) VALUE SPACES.
-           05 RPT-NET-PAY         PIC $$,$$9.99.
-       
+           05 RPT-PRETAX-DED      PIC $$$9.99-.
+           05 FILLER              PIC X(2) VALUE SPACES.
+           05 RPT-POSTTAX-DED     PIC $$$9.99-.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INIT
            PERFORM 200-PROCESS-RECORDS UNTIL EOF
+           IF NOT FIRST-RECORD AND NOT SUMMARY-PRINTED
+               PERFORM 230-DEPARTMENT-SUBTOTALS
+               PERFORM 235-PRINT-GRAND-TOTAL
+               PERFORM 237-PRINT-TYPE-SUMMARY
+               PERFORM 238-MARK-SUMMARY-PRINTED
+           END-IF
+           PERFORM 250-VALIDATE-TOTALS
            PERFORM 300-CLEANUP
            STOP RUN.
-       
+
        100-INIT.
+           PERFORM 106-LOAD-TAX-TABLE
            OPEN INPUT EMPLOYEE-FILE
-           OPEN OUTPUT PAYROLL-REPORT
-           WRITE REPORT-LINE FROM WS-REPORT-HEADER
-           WRITE REPORT-LINE FROM SPACES.
-       
+           OPEN INPUT DEDUCTIONS-FILE
+           PERFORM 108-LOAD-DEDUCTIONS-TABLE UNTIL DED-EOF
+           CLOSE DEDUCTIONS-FILE
+           OPEN I-O YTD-MASTER-FILE
+           IF WS-YTD-NOT-FOUND
+               OPEN OUTPUT YTD-MASTER-FILE
+               CLOSE YTD-MASTER-FILE
+               OPEN I-O YTD-MASTER-FILE
+           END-IF
+           OPEN INPUT CONTROL-TOTAL-FILE
+           READ CONTROL-TOTAL-FILE
+               AT END
+                   MOVE ZERO TO WS-EXPECTED-COUNT
+                   MOVE ZERO TO WS-EXPECTED-GROSS
+               NOT AT END
+                   SET WS-CTL-PRESENT TO TRUE
+                   MOVE CTL-RECORD-COUNT TO WS-EXPECTED-COUNT
+                   MOVE CTL-GROSS-TOTAL TO WS-EXPECTED-GROSS
+           END-READ
+           CLOSE CONTROL-TOTAL-FILE
+           PERFORM 105-CHECK-RESTART
+           IF RESTART-RUN
+               OPEN EXTEND PAYROLL-REPORT
+               OPEN EXTEND EXCEPTIONS-FILE
+               OPEN EXTEND NACHA-EXPORT-FILE
+           ELSE
+               OPEN OUTPUT PAYROLL-REPORT
+               WRITE REPORT-LINE FROM WS-REPORT-HEADER
+               WRITE REPORT-LINE FROM SPACES
+               OPEN OUTPUT EXCEPTIONS-FILE
+               WRITE EXCEPTION-LINE FROM WS-EXCEPTION-HEADER
+               OPEN OUTPUT NACHA-EXPORT-FILE
+           END-IF.
+
+      *>----------------------------------------------------------------
+      *> 106-LOAD-TAX-TABLE builds the four-bracket withholding table
+      *> for each filing status: SINGLE, MARRIED, HEAD-OF-HOUSEHOLD.
+      *>----------------------------------------------------------------
+       106-LOAD-TAX-TABLE.
+           MOVE     0.00 TO WS-BRK-LOWER-LIMIT(1,1)
+           MOVE   500.00 TO WS-BRK-UPPER-LIMIT(1,1)
+           MOVE     .100 TO WS-BRK-RATE(1,1)
+           MOVE     0.00 TO WS-BRK-BASE-TAX(1,1)
+           MOVE   500.00 TO WS-BRK-LOWER-LIMIT(1,2)
+           MOVE  1500.00 TO WS-BRK-UPPER-LIMIT(1,2)
+           MOVE     .150 TO WS-BRK-RATE(1,2)
+           MOVE    50.00 TO WS-BRK-BASE-TAX(1,2)
+           MOVE  1500.00 TO WS-BRK-LOWER-LIMIT(1,3)
+           MOVE  3000.00 TO WS-BRK-UPPER-LIMIT(1,3)
+           MOVE     .220 TO WS-BRK-RATE(1,3)
+           MOVE   200.00 TO WS-BRK-BASE-TAX(1,3)
+           MOVE  3000.00 TO WS-BRK-LOWER-LIMIT(1,4)
+           MOVE 99999.99 TO WS-BRK-UPPER-LIMIT(1,4)
+           MOVE     .280 TO WS-BRK-RATE(1,4)
+           MOVE   530.00 TO WS-BRK-BASE-TAX(1,4)
+
+           MOVE     0.00 TO WS-BRK-LOWER-LIMIT(2,1)
+           MOVE  1000.00 TO WS-BRK-UPPER-LIMIT(2,1)
+           MOVE     .100 TO WS-BRK-RATE(2,1)
+           MOVE     0.00 TO WS-BRK-BASE-TAX(2,1)
+           MOVE  1000.00 TO WS-BRK-LOWER-LIMIT(2,2)
+           MOVE  3000.00 TO WS-BRK-UPPER-LIMIT(2,2)
+           MOVE     .150 TO WS-BRK-RATE(2,2)
+           MOVE   100.00 TO WS-BRK-BASE-TAX(2,2)
+           MOVE  3000.00 TO WS-BRK-LOWER-LIMIT(2,3)
+           MOVE  6000.00 TO WS-BRK-UPPER-LIMIT(2,3)
+           MOVE     .220 TO WS-BRK-RATE(2,3)
+           MOVE   400.00 TO WS-BRK-BASE-TAX(2,3)
+           MOVE  6000.00 TO WS-BRK-LOWER-LIMIT(2,4)
+           MOVE 99999.99 TO WS-BRK-UPPER-LIMIT(2,4)
+           MOVE     .280 TO WS-BRK-RATE(2,4)
+           MOVE  1060.00 TO WS-BRK-BASE-TAX(2,4)
+
+           MOVE     0.00 TO WS-BRK-LOWER-LIMIT(3,1)
+           MOVE   750.00 TO WS-BRK-UPPER-LIMIT(3,1)
+           MOVE     .100 TO WS-BRK-RATE(3,1)
+           MOVE     0.00 TO WS-BRK-BASE-TAX(3,1)
+           MOVE   750.00 TO WS-BRK-LOWER-LIMIT(3,2)
+           MOVE  2250.00 TO WS-BRK-UPPER-LIMIT(3,2)
+           MOVE     .150 TO WS-BRK-RATE(3,2)
+           MOVE    75.00 TO WS-BRK-BASE-TAX(3,2)
+           MOVE  2250.00 TO WS-BRK-LOWER-LIMIT(3,3)
+           MOVE  4500.00 TO WS-BRK-UPPER-LIMIT(3,3)
+           MOVE     .220 TO WS-BRK-RATE(3,3)
+           MOVE   300.00 TO WS-BRK-BASE-TAX(3,3)
+           MOVE  4500.00 TO WS-BRK-LOWER-LIMIT(3,4)
+           MOVE 99999.99 TO WS-BRK-UPPER-LIMIT(3,4)
+           MOVE     .280 TO WS-BRK-RATE(3,4)
+           MOVE   795.00 TO WS-BRK-BASE-TAX(3,4).
+
+      *>----------------------------------------------------------------
+      *> 108-LOAD-DEDUCTIONS-TABLE reads DEDUCTIONS-FILE once, in
+      *> whatever order it is in, into WS-DEDUCTION-TABLE so it can be
+      *> looked up by EMP-ID later regardless of EMPLOYEE-FILE's read
+      *> order. A DEDUCTIONS-FILE deeper than WS-DEDUCTION-TABLE's
+      *> capacity would otherwise leave the excess entries out of
+      *> 215-APPLY-DEDUCTIONS with no trace, so a file that runs past
+      *> the table's 500 entries abends the run instead of silently
+      *> shorting somebody's paycheck.
+      *>----------------------------------------------------------------
+       108-LOAD-DEDUCTIONS-TABLE.
+           READ DEDUCTIONS-FILE
+               AT END
+                   SET DED-EOF TO TRUE
+               NOT AT END
+                   IF WS-DED-COUNT = 500
+                       GO TO 108-DEDUCTIONS-OVERFLOW-EXIT
+                   END-IF
+                   ADD 1 TO WS-DED-COUNT
+                   MOVE DED-EMP-ID TO
+                       WS-DED-TBL-EMP-ID(WS-DED-COUNT)
+                   MOVE DED-TYPE-CODE TO
+                       WS-DED-TBL-TYPE-CODE(WS-DED-COUNT)
+                   MOVE DED-AMOUNT TO
+                       WS-DED-TBL-AMOUNT(WS-DED-COUNT)
+           END-READ.
+
+       108-DEDUCTIONS-OVERFLOW-EXIT.
+           DISPLAY "PAYROLL-SYSTEM ABEND: DEDUCTIONS-FILE EXCEEDS "
+               "WS-DEDUCTION-TABLE CAPACITY OF 500 ENTRIES"
+           CLOSE DEDUCTIONS-FILE
+           CLOSE EMPLOYEE-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      *>----------------------------------------------------------------
+      *> 105-CHECK-RESTART looks for a CHECKPOINT.CTL left behind by an
+      *> abended or killed run. A completed run rewrites CHECKPOINT.CTL
+      *> with a record count of ZERO rather than removing it, so a
+      *> record count of ZERO is treated the same as no file at all -
+      *> otherwise every run after a clean one would be misread as a
+      *> restart. When a genuine restart is found, the number of
+      *> records already processed and the running department/grand/
+      *> type totals as of that checkpoint are restored so
+      *> 200-PROCESS-RECORDS can fast-forward past them without losing
+      *> the pre-crash portion of the report, and PAYROLL.RPT/
+      *> EXCEPTIONS.RPT/NACHA.TMP are reopened EXTEND instead of being
+      *> rebuilt from scratch.
+      *>----------------------------------------------------------------
+       105-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               MOVE 'N' TO WS-RESTART-FLAG
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 'N' TO WS-RESTART-FLAG
+                   NOT AT END
+                       IF CKPT-RECORD-COUNT = ZERO
+                           MOVE 'N' TO WS-RESTART-FLAG
+                       ELSE
+                           SET RESTART-RUN TO TRUE
+                           MOVE CKPT-RECORD-COUNT TO WS-CKPT-COUNT
+                           MOVE CKPT-LAST-EMP-ID TO WS-CKPT-LAST-ID
+                           MOVE CKPT-PREV-DEPT TO WS-PREV-DEPT
+                           MOVE CKPT-DEPT-GROSS TO WS-DEPT-GROSS
+                           MOVE CKPT-DEPT-TAX TO WS-DEPT-TAX
+                           MOVE CKPT-DEPT-NET TO WS-DEPT-NET
+                           MOVE CKPT-GRAND-GROSS TO WS-GRAND-GROSS
+                           MOVE CKPT-GRAND-TAX TO WS-GRAND-TAX
+                           MOVE CKPT-GRAND-NET TO WS-GRAND-NET
+                           MOVE CKPT-FIRST-RECORD TO WS-FIRST-RECORD
+                           MOVE CKPT-FT-COUNT TO WS-FT-COUNT
+                           MOVE CKPT-FT-GROSS TO WS-FT-GROSS
+                           MOVE CKPT-PT-COUNT TO WS-PT-COUNT
+                           MOVE CKPT-PT-GROSS TO WS-PT-GROSS
+                           MOVE CKPT-SUMMARY-PRINTED TO WS-SUMMARY-PRINTED
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
        200-PROCESS-RECORDS.
            READ EMPLOYEE-FILE
                AT END
                    SET EOF TO TRUE
                NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   ADD 1 TO WS-ACTUAL-COUNT
+                   PERFORM 205-EDIT-RECORD
                    PERFORM 210-CALCULATE-PAY
-                   PERFORM 220-GENERATE-REPORT-LINE.
-       
+                   ADD WS-GROSS-PAY TO WS-ACTUAL-GROSS
+                   PERFORM 215-APPLY-DEDUCTIONS
+                   IF RESTART-RUN AND WS-RECORDS-READ NOT > WS-CKPT-COUNT
+                       CONTINUE
+                   ELSE
+                       PERFORM 217-UPDATE-YTD
+                       PERFORM 220-GENERATE-REPORT-LINE
+                       PERFORM 225-GENERATE-ACH-RECORD
+                       PERFORM 228-CHECK-DEPARTMENT-BREAK
+                       PERFORM 240-UPDATE-CHECKPOINT
+                   END-IF.
+
+      *>----------------------------------------------------------------
+      *> 205-EDIT-RECORD flags a suspect timesheet (hours over the
+      *> weekly ceiling, or a zero pay rate) to EXCEPTIONS.RPT so it
+      *> can be reviewed before checks go out, ahead of 210-CALCULATE-PAY.
+      *> The record still flows through the normal calculation and
+      *> report in addition to being flagged. ADJUSTMENT records are
+      *> exempt since a correcting entry legitimately carries negative
+      *> or unusual hours. A record being fast-forwarded past on a
+      *> restart is exempt too, since it was already flagged (if it
+      *> warranted flagging) on the run that built this checkpoint, and
+      *> EXCEPTIONS-FILE is reopened EXTEND on a restart.
+      *>----------------------------------------------------------------
+       205-EDIT-RECORD.
+           IF NOT ADJUSTMENT
+               AND NOT (RESTART-RUN AND WS-RECORDS-READ NOT > WS-CKPT-COUNT)
+               IF EMP-HOURS > WS-MAX-HOURS
+                   MOVE EMP-ID TO EXC-EMP-ID
+                   MOVE EMP-NAME TO EXC-EMP-NAME
+                   MOVE "HOURS EXCEED WEEKLY CEILING" TO EXC-REASON
+                   WRITE EXCEPTION-LINE FROM WS-EXCEPTION-LINE
+               END-IF
+               IF EMP-RATE = ZERO
+                   MOVE EMP-ID TO EXC-EMP-ID
+                   MOVE EMP-NAME TO EXC-EMP-NAME
+                   MOVE "ZERO PAY RATE" TO EXC-REASON
+                   WRITE EXCEPTION-LINE FROM WS-EXCEPTION-LINE
+               END-IF
+           END-IF.
+
        210-CALCULATE-PAY.
-           IF EMP-HOURS > WS-REGULAR-HOURS
-               COMPUTE WS-REGULAR-PAY = EMP-RATE * WS-REGULAR-HOURS
-               COMPUTE WS-OVERTIME-PAY = (EMP-HOURS - WS-REGULAR-HOURS) *
-                                         EMP-RATE * WS-OVERTIME-RATE
-               COMPUTE WS-GROSS-PAY = WS-REGULAR-PAY + WS-OVERTIME-PAY
-           ELSE
+           IF ADJUSTMENT
                COMPUTE WS-GROSS-PAY = EMP-RATE * EMP-HOURS
-               MOVE 0 TO WS-OVERTIME-PAY.
-           
-           COMPUTE WS-TAX ROUNDED = WS-GROSS-PAY * WS-TAX-RATE
-           COMPUTE WS-NET-PAY = WS-GROSS-PAY - WS-TAX.
-       
+               MOVE 0 TO WS-OVERTIME-PAY
+           ELSE
+               PERFORM 211-SET-OT-THRESHOLD
+               IF EMP-HOURS > WS-OT-THRESHOLD
+                   COMPUTE WS-REGULAR-PAY = EMP-RATE * WS-OT-THRESHOLD
+                   COMPUTE WS-OVERTIME-PAY = (EMP-HOURS - WS-OT-THRESHOLD) *
+                                             EMP-RATE * WS-OVERTIME-RATE
+                   COMPUTE WS-GROSS-PAY = WS-REGULAR-PAY + WS-OVERTIME-PAY
+               ELSE
+                   COMPUTE WS-GROSS-PAY = EMP-RATE * EMP-HOURS
+                   MOVE 0 TO WS-OVERTIME-PAY
+               END-IF
+           END-IF.
+
+      *>----------------------------------------------------------------
+      *> 211-SET-OT-THRESHOLD gives PARTTIME employees a lower weekly
+      *> overtime trigger than FULLTIME employees, per current policy.
+      *>----------------------------------------------------------------
+       211-SET-OT-THRESHOLD.
+           IF PARTTIME
+               MOVE WS-PT-REGULAR-HOURS TO WS-OT-THRESHOLD
+           ELSE
+               MOVE WS-FT-REGULAR-HOURS TO WS-OT-THRESHOLD
+           END-IF.
+
+      *>----------------------------------------------------------------
+      *> 212-COMPUTE-TAX looks up the bracket that WS-TAXABLE-GROSS
+      *> falls into for the employee's filing status and computes
+      *> progressive withholding from that bracket's base tax and
+      *> marginal rate. A negative WS-TAXABLE-GROSS (an over-deducted
+      *> employee, or a negative-hours ADJUSTMENT) has no bracket of
+      *> its own - withholding zero rather than falling into bracket 1
+      *> avoids manufacturing a negative "refund" tax. WS-TAXABLE-GROSS
+      *> itself is left untouched since 215-APPLY-DEDUCTIONS still needs
+      *> its true value to compute WS-NET-PAY.
+      *>----------------------------------------------------------------
+       212-COMPUTE-TAX.
+           IF WS-TAXABLE-GROSS < ZERO
+               MOVE ZERO TO WS-TAX
+           ELSE
+               EVALUATE TRUE
+                   WHEN FILING-MARRIED
+                       SET WS-STAT-IDX TO 2
+                   WHEN FILING-HOH
+                       SET WS-STAT-IDX TO 3
+                   WHEN OTHER
+                       SET WS-STAT-IDX TO 1
+               END-EVALUATE
+               SET WS-BRK-IDX TO 1
+               PERFORM 213-NEXT-BRACKET
+                   UNTIL WS-TAXABLE-GROSS NOT > WS-BRK-UPPER-LIMIT(
+                       WS-STAT-IDX, WS-BRK-IDX)
+                   OR WS-BRK-IDX = 4
+               COMPUTE WS-TAX ROUNDED =
+                   WS-BRK-BASE-TAX(WS-STAT-IDX, WS-BRK-IDX) +
+                   (WS-TAXABLE-GROSS - WS-BRK-LOWER-LIMIT(WS-STAT-IDX,
+                       WS-BRK-IDX)) * WS-BRK-RATE(WS-STAT-IDX, WS-BRK-IDX)
+           END-IF.
+
+       213-NEXT-BRACKET.
+           SET WS-BRK-IDX UP BY 1.
+
+      *>----------------------------------------------------------------
+      *> 215-APPLY-DEDUCTIONS scans WS-DEDUCTION-TABLE (loaded once at
+      *> startup by 108-LOAD-DEDUCTIONS-TABLE) for every entry matching
+      *> the current EMP-ID, splitting them into a pretax total
+      *> (deducted from gross before 212-COMPUTE-TAX is run) and a
+      *> posttax total (deducted from net pay after tax), then derives
+      *> the final WS-NET-PAY. A table lookup is used, rather than a
+      *> merge that assumes DEDUCTIONS-FILE and EMPLOYEE-FILE share a
+      *> read order, because EMPLOYEE-FILE may be presorted by
+      *> EMP-DEPT for the department subtotals.
+      *>----------------------------------------------------------------
+       215-APPLY-DEDUCTIONS.
+           MOVE ZERO TO WS-PRETAX-TOTAL
+           MOVE ZERO TO WS-POSTTAX-TOTAL
+           SET WS-DED-IDX TO 1
+           PERFORM 216-CONSUME-DEDUCTION
+               UNTIL WS-DED-IDX > WS-DED-COUNT
+           COMPUTE WS-TAXABLE-GROSS = WS-GROSS-PAY - WS-PRETAX-TOTAL
+           PERFORM 212-COMPUTE-TAX
+           COMPUTE WS-NET-PAY =
+               WS-TAXABLE-GROSS - WS-TAX - WS-POSTTAX-TOTAL.
+
+       216-CONSUME-DEDUCTION.
+           IF WS-DED-TBL-EMP-ID(WS-DED-IDX) = EMP-ID
+               IF WS-DED-TBL-PRETAX(WS-DED-IDX)
+                   ADD WS-DED-TBL-AMOUNT(WS-DED-IDX) TO WS-PRETAX-TOTAL
+               ELSE
+                   ADD WS-DED-TBL-AMOUNT(WS-DED-IDX) TO WS-POSTTAX-TOTAL
+               END-IF
+           END-IF
+           SET WS-DED-IDX UP BY 1.
+
+      *>----------------------------------------------------------------
+      *> 217-UPDATE-YTD adds this period's gross/tax/net into the
+      *> employee's running year-to-date totals on YTD-MASTER-FILE,
+      *> creating the master record the first time an employee is seen.
+      *>----------------------------------------------------------------
+       217-UPDATE-YTD.
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ YTD-MASTER-FILE
+               INVALID KEY
+                   MOVE WS-GROSS-PAY TO YTD-GROSS
+                   MOVE WS-TAX TO YTD-TAX
+                   MOVE WS-NET-PAY TO YTD-NET
+                   WRITE YTD-MASTER-RECORD
+               NOT INVALID KEY
+                   ADD WS-GROSS-PAY TO YTD-GROSS
+                   ADD WS-TAX TO YTD-TAX
+                   ADD WS-NET-PAY TO YTD-NET
+                   REWRITE YTD-MASTER-RECORD.
+
        220-GENERATE-REPORT-LINE.
            MOVE EMP-ID TO RPT-EMP-ID
            MOVE EMP-NAME TO RPT-EMP-NAME
@@ -103,8 +736,250 @@ IDENTIFICATION DIVISION.
            MOVE WS-GROSS-PAY TO RPT-GROSS-PAY
            MOVE WS-TAX TO RPT-TAX
            MOVE WS-NET-PAY TO RPT-NET-PAY
+           MOVE WS-PRETAX-TOTAL TO RPT-PRETAX-DED
+           MOVE WS-POSTTAX-TOTAL TO RPT-POSTTAX-DED
            WRITE REPORT-LINE FROM WS-REPORT-LINE.
-       
+
+      *>----------------------------------------------------------------
+      *> 225-GENERATE-ACH-RECORD writes one NACHA-style entry detail
+      *> record per employee to NACHA-EXPORT-FILE so direct deposit can
+      *> be submitted to the bank without hand-keying net pay figures.
+      *> ADJUSTMENT records correct a prior period rather than pay out
+      *> new funds, so they are not exported. NACHA-AMOUNT is unsigned,
+      *> as the NACHA entry-detail format requires, so an employee whose
+      *> deductions this period exceed gross (WS-NET-PAY negative) is
+      *> excluded rather than submitted as a positive deposit of the
+      *> wrong amount; that employee's pay still appears, correctly
+      *> signed, on PAYROLL.RPT for manual off-cycle handling.
+      *>----------------------------------------------------------------
+       225-GENERATE-ACH-RECORD.
+           IF NOT ADJUSTMENT AND WS-NET-PAY > ZERO
+               MOVE "6" TO NACHA-RECORD-TYPE
+               MOVE "22" TO NACHA-TRANSACTION-CODE
+               MOVE EMP-ROUTING-DFI TO NACHA-RECEIVING-DFI-ID
+               MOVE EMP-ROUTING-CHECK-DIGIT TO NACHA-CHECK-DIGIT
+               MOVE EMP-ACCOUNT-NUMBER TO NACHA-DFI-ACCOUNT-NUM
+               MOVE WS-NET-PAY TO NACHA-AMOUNT
+               MOVE EMP-ID TO NACHA-INDIVIDUAL-ID
+               MOVE EMP-NAME TO NACHA-INDIVIDUAL-NAME
+               MOVE SPACES TO NACHA-DISCRETIONARY-DATA
+               MOVE "0" TO NACHA-ADDENDA-INDICATOR
+               MOVE EMP-ROUTING-DFI TO NACHA-TRACE-DFI
+               MOVE WS-RECORDS-READ TO NACHA-TRACE-SEQUENCE
+               WRITE NACHA-EXPORT-RECORD
+           END-IF.
+
+      *>----------------------------------------------------------------
+      *> 228-CHECK-DEPARTMENT-BREAK watches for a change of EMP-DEPT on
+      *> the (presorted) EMPLOYEE-FILE and prints the prior department's
+      *> subtotal line before folding the current record into the new
+      *> department's and the run's grand totals.
+      *>----------------------------------------------------------------
+       228-CHECK-DEPARTMENT-BREAK.
+           IF NOT FIRST-RECORD AND EMP-DEPT NOT = WS-PREV-DEPT
+               PERFORM 230-DEPARTMENT-SUBTOTALS
+           END-IF
+           IF FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD
+           END-IF
+           MOVE EMP-DEPT TO WS-PREV-DEPT
+           ADD WS-GROSS-PAY TO WS-DEPT-GROSS WS-GRAND-GROSS
+           ADD WS-TAX TO WS-DEPT-TAX WS-GRAND-TAX
+           ADD WS-NET-PAY TO WS-DEPT-NET WS-GRAND-NET
+           IF FULLTIME
+               ADD 1 TO WS-FT-COUNT
+               ADD WS-GROSS-PAY TO WS-FT-GROSS
+           END-IF
+           IF PARTTIME
+               ADD 1 TO WS-PT-COUNT
+               ADD WS-GROSS-PAY TO WS-PT-GROSS
+           END-IF.
+
+       230-DEPARTMENT-SUBTOTALS.
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           STRING "DEPT " FUNCTION TRIM(WS-PREV-DEPT) " TOTAL"
+               DELIMITED BY SIZE INTO SUB-LABEL
+           MOVE WS-DEPT-GROSS TO SUB-GROSS
+           MOVE WS-DEPT-TAX TO SUB-TAX
+           MOVE WS-DEPT-NET TO SUB-NET
+           WRITE REPORT-LINE FROM WS-SUBTOTAL-LINE
+           MOVE ZERO TO WS-DEPT-GROSS
+           MOVE ZERO TO WS-DEPT-TAX
+           MOVE ZERO TO WS-DEPT-NET.
+
+       235-PRINT-GRAND-TOTAL.
+           MOVE SPACES TO WS-SUBTOTAL-LINE
+           MOVE "GRAND TOTAL" TO SUB-LABEL
+           MOVE WS-GRAND-GROSS TO SUB-GROSS
+           MOVE WS-GRAND-TAX TO SUB-TAX
+           MOVE WS-GRAND-NET TO SUB-NET
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM WS-SUBTOTAL-LINE.
+
+      *>----------------------------------------------------------------
+      *> 237-PRINT-TYPE-SUMMARY reports headcount and gross pay split
+      *> between FULLTIME and PARTTIME employees so HR can track the
+      *> mix period over period. ADJUSTMENT records carry neither 88
+      *> and are excluded from both counts.
+      *>----------------------------------------------------------------
+       237-PRINT-TYPE-SUMMARY.
+           WRITE REPORT-LINE FROM SPACES
+           MOVE SPACES TO WS-TYPE-SUMMARY-LINE
+           MOVE "FULL-TIME HEADCOUNT/GROSS" TO TSUM-LABEL
+           MOVE WS-FT-COUNT TO TSUM-COUNT
+           MOVE WS-FT-GROSS TO TSUM-GROSS
+           WRITE REPORT-LINE FROM WS-TYPE-SUMMARY-LINE
+           MOVE SPACES TO WS-TYPE-SUMMARY-LINE
+           MOVE "PART-TIME HEADCOUNT/GROSS" TO TSUM-LABEL
+           MOVE WS-PT-COUNT TO TSUM-COUNT
+           MOVE WS-PT-GROSS TO TSUM-GROSS
+           WRITE REPORT-LINE FROM WS-TYPE-SUMMARY-LINE.
+
+      *>----------------------------------------------------------------
+      *> 238-MARK-SUMMARY-PRINTED records that the trailing department/
+      *> grand/type summary has been written to PAYROLL.RPT, so that if
+      *> this run is killed between here and 245-RESET-CHECKPOINT (e.g.
+      *> during 250-VALIDATE-TOTALS), 105-CHECK-RESTART can tell a rerun
+      *> not to print that summary block a second time.
+      *>----------------------------------------------------------------
+       238-MARK-SUMMARY-PRINTED.
+           SET SUMMARY-PRINTED TO TRUE
+           MOVE 'Y' TO CKPT-SUMMARY-PRINTED
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *>----------------------------------------------------------------
+      *> 240-UPDATE-CHECKPOINT rewrites CHECKPOINT.CTL after every
+      *> record so a rerun can resume here instead of from record one.
+      *> The running department/grand/type totals are carried along so
+      *> a resumed run can restore them in 105-CHECK-RESTART instead of
+      *> under-reporting the pre-crash portion of the file.
+      *>----------------------------------------------------------------
+       240-UPDATE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO CKPT-RECORD-COUNT
+           MOVE EMP-ID TO CKPT-LAST-EMP-ID
+           MOVE WS-PREV-DEPT TO CKPT-PREV-DEPT
+           MOVE WS-DEPT-GROSS TO CKPT-DEPT-GROSS
+           MOVE WS-DEPT-TAX TO CKPT-DEPT-TAX
+           MOVE WS-DEPT-NET TO CKPT-DEPT-NET
+           MOVE WS-GRAND-GROSS TO CKPT-GRAND-GROSS
+           MOVE WS-GRAND-TAX TO CKPT-GRAND-TAX
+           MOVE WS-GRAND-NET TO CKPT-GRAND-NET
+           MOVE WS-FIRST-RECORD TO CKPT-FIRST-RECORD
+           MOVE WS-FT-COUNT TO CKPT-FT-COUNT
+           MOVE WS-FT-GROSS TO CKPT-FT-GROSS
+           MOVE WS-PT-COUNT TO CKPT-PT-COUNT
+           MOVE WS-PT-GROSS TO CKPT-PT-GROSS
+           MOVE WS-SUMMARY-PRINTED TO CKPT-SUMMARY-PRINTED
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *>----------------------------------------------------------------
+      *> 250-VALIDATE-TOTALS balances the record count and gross total
+      *> accumulated while EMPLOYEE-FILE was read against the control
+      *> totals supplied on EMPLOYEE.CTL. An out-of-balance condition
+      *> is flagged on the report and abends the run, the way the old
+      *> mainframe balancing routines did. A site that hasn't supplied
+      *> EMPLOYEE.CTL at all has nothing to balance against, so the
+      *> comparison is skipped rather than treated as an automatic
+      *> mismatch against a phantom zero expected count/gross.
+      *>----------------------------------------------------------------
+       250-VALIDATE-TOTALS.
+           IF WS-CTL-PRESENT
+               AND (WS-ACTUAL-COUNT NOT = WS-EXPECTED-COUNT
+               OR WS-ACTUAL-GROSS NOT = WS-EXPECTED-GROSS)
+               SET OUT-OF-BALANCE TO TRUE
+               MOVE WS-EXPECTED-COUNT TO WS-DISP-EXPECTED-COUNT
+               MOVE WS-ACTUAL-COUNT TO WS-DISP-ACTUAL-COUNT
+               MOVE WS-EXPECTED-GROSS TO WS-DISP-EXPECTED-GROSS
+               MOVE WS-ACTUAL-GROSS TO WS-DISP-ACTUAL-GROSS
+               WRITE REPORT-LINE FROM SPACES
+               MOVE SPACES TO REPORT-LINE
+               STRING "*** OUT OF BALANCE *** EXPECTED COUNT="
+                   WS-DISP-EXPECTED-COUNT " ACTUAL COUNT="
+                   WS-DISP-ACTUAL-COUNT
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               STRING "    EXPECTED GROSS=" WS-DISP-EXPECTED-GROSS
+                   " ACTUAL GROSS=" WS-DISP-ACTUAL-GROSS
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+      *>----------------------------------------------------------------
+      *> 245-RESET-CHECKPOINT rewrites CHECKPOINT.CTL back to its
+      *> zero/no-restart state. This runs at the end of every run,
+      *> balanced or not: a run that abends out of balance must not
+      *> leave behind a checkpoint that spans the whole (bad) file,
+      *> since 105-CHECK-RESTART would then treat a corrected rerun as
+      *> a restart and skip re-emitting output for every record already
+      *> "covered" by that stale checkpoint.
+      *>----------------------------------------------------------------
+       245-RESET-CHECKPOINT.
+           MOVE ZERO TO CKPT-RECORD-COUNT
+           MOVE ZERO TO CKPT-LAST-EMP-ID
+           MOVE SPACES TO CKPT-PREV-DEPT
+           MOVE ZERO TO CKPT-DEPT-GROSS
+           MOVE ZERO TO CKPT-DEPT-TAX
+           MOVE ZERO TO CKPT-DEPT-NET
+           MOVE ZERO TO CKPT-GRAND-GROSS
+           MOVE ZERO TO CKPT-GRAND-TAX
+           MOVE ZERO TO CKPT-GRAND-NET
+           MOVE 'Y' TO CKPT-FIRST-RECORD
+           MOVE ZERO TO CKPT-FT-COUNT
+           MOVE ZERO TO CKPT-FT-GROSS
+           MOVE ZERO TO CKPT-PT-COUNT
+           MOVE ZERO TO CKPT-PT-GROSS
+           MOVE 'N' TO CKPT-SUMMARY-PRINTED
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *>----------------------------------------------------------------
+      *> 260-PUBLISH-NACHA-EXPORT copies the staged NACHA.TMP entries
+      *> built by 225-GENERATE-ACH-RECORD into NACHA.DAT, the file the
+      *> downstream bank feed actually reads. It only runs from
+      *> 300-CLEANUP's success path, after 250-VALIDATE-TOTALS has
+      *> confirmed the run balances, so an out-of-balance run never
+      *> updates NACHA.DAT with unvalidated entries.
+      *>----------------------------------------------------------------
+       260-PUBLISH-NACHA-EXPORT.
+           CLOSE NACHA-EXPORT-FILE
+           OPEN INPUT NACHA-EXPORT-FILE
+           OPEN OUTPUT NACHA-FINAL-FILE
+           MOVE 'N' TO WS-NACHA-COPY-FLAG
+           PERFORM 261-COPY-NACHA-RECORD
+               UNTIL NACHA-COPY-EOF
+           CLOSE NACHA-EXPORT-FILE
+           CLOSE NACHA-FINAL-FILE.
+
+       261-COPY-NACHA-RECORD.
+           READ NACHA-EXPORT-FILE
+               AT END
+                   SET NACHA-COPY-EOF TO TRUE
+               NOT AT END
+                   WRITE NACHA-FINAL-RECORD FROM NACHA-EXPORT-RECORD
+           END-READ.
+
+       999-ABEND-EXIT.
+           CLOSE EMPLOYEE-FILE
+           CLOSE PAYROLL-REPORT
+           CLOSE EXCEPTIONS-FILE
+           CLOSE NACHA-EXPORT-FILE
+           CLOSE YTD-MASTER-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
        300-CLEANUP.
+           PERFORM 245-RESET-CHECKPOINT
+           IF OUT-OF-BALANCE
+               GO TO 999-ABEND-EXIT
+           END-IF
+           PERFORM 260-PUBLISH-NACHA-EXPORT
            CLOSE EMPLOYEE-FILE
-           CLOSE PAYROLL-REPORT.
\ No newline at end of file
+           CLOSE PAYROLL-REPORT
+           CLOSE EXCEPTIONS-FILE
+           CLOSE YTD-MASTER-FILE.
